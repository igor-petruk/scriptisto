@@ -0,0 +1,88 @@
+      *****************************************************************
+      * IDENTIFICATION DIVISION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    VALIDATE.
+       AUTHOR.        SCRIPTISTO SAMPLE SHOP.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *   08/09/2026  SPLIT OUT OF HELLO'S PROCEDURE DIVISION SO THE
+      *               VALIDATION RULES LIVE IN ONE CALLED SUBPROGRAM
+      *               RATHER THAN INLINE IN THE DRIVER.
+      *   08/09/2026  THE TRANREC COPY'S REPLACING ONLY RENAMED THE
+      *               01-LEVEL, LEAVING THE ELEMENTARY ITEMS AS BARE
+      *               TR- NAMES IN THE LINKAGE SECTION, UNLIKE HELLO'S
+      *               WS-TRAN-RECORD COPY WHICH RENAMES EVERY FIELD.
+      *               NOW RENAMES EACH ELEMENTARY ITEM TO LK-TR- TO
+      *               MATCH THE SAME CONVENTION.
+      *
+      * PURPOSE.  CHECKS ONE TRANSACTION RECORD PASSED BY THE CALLER
+      * AND RETURNS WHETHER IT IS VALID AND, IF NOT, WHY.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VALID-TRAN-SW            PIC X(01).
+           88  VALID-TRANSACTION               VALUE 'Y'.
+           88  INVALID-TRANSACTION             VALUE 'N'.
+
+       LINKAGE SECTION.
+           COPY TRANREC
+               REPLACING ==TRAN-RECORD==
+                      BY ==LK-TRAN-RECORD==
+                         ==TR-RECORD-CODE==
+                      BY ==LK-TR-RECORD-CODE==
+                         ==TR-TRANSACTION-ID==
+                      BY ==LK-TR-TRANSACTION-ID==
+                         ==TR-ACCOUNT-NUMBER==
+                      BY ==LK-TR-ACCOUNT-NUMBER==
+                         ==TR-TRANSACTION-DATE==
+                      BY ==LK-TR-TRANSACTION-DATE==
+                         ==TR-AMOUNT==
+                      BY ==LK-TR-AMOUNT==
+                         ==TR-OPERATOR-ID==
+                      BY ==LK-TR-OPERATOR-ID==.
+
+       01  LK-VALID-SW                 PIC X(01).
+       01  LK-REASON-CODE              PIC X(02).
+
+       PROCEDURE DIVISION USING LK-TRAN-RECORD LK-VALID-SW
+                                LK-REASON-CODE.
+      *****************************************************************
+      * 0000-MAINLINE.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-VALIDATE-TRANSACTION THRU 1000-EXIT.
+           MOVE WS-VALID-TRAN-SW TO LK-VALID-SW.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-VALIDATE-TRANSACTION - CHECK REQUIRED FIELDS ARE PRESENT,
+      * THE AMOUNT IS NUMERIC, AND THE RECORD CODE IS ON THE VALID
+      * LIST.  SETS LK-REASON-CODE WHEN THE RECORD FAILS.
+      *****************************************************************
+       1000-VALIDATE-TRANSACTION.
+           SET VALID-TRANSACTION TO TRUE.
+           MOVE SPACE TO LK-REASON-CODE.
+           EVALUATE TRUE
+               WHEN LK-TR-TRANSACTION-ID = SPACES
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE '01' TO LK-REASON-CODE
+               WHEN LK-TR-ACCOUNT-NUMBER = 0
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE '01' TO LK-REASON-CODE
+               WHEN LK-TR-AMOUNT NOT NUMERIC
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE '02' TO LK-REASON-CODE
+               WHEN LK-TR-RECORD-CODE NOT = '01' AND
+                    LK-TR-RECORD-CODE NOT = '02' AND
+                    LK-TR-RECORD-CODE NOT = '03'
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE '03' TO LK-REASON-CODE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
