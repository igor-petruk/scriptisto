@@ -0,0 +1,56 @@
+//HELLOJOB JOB (ACCTNO),'DAILY TRAN RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* HELLOJOB - RUNS THE HELLO DAILY TRANSACTION PROCESSING JOB.
+//*
+//* MODIFICATION HISTORY
+//*   08/09/2026  ORIGINAL JCL FOR THE HELLO/VALIDATE/TOTALS/
+//*               RPTWRTR LOAD MODULE.
+//*   08/09/2026  ADDED CTLTOTAL DD FOR CONTROL-TOTAL RECONCILIATION.
+//*               OMIT THIS DD TO SKIP RECONCILIATION FOR A RUN.
+//*   08/09/2026  ADDED MASTER AND AUDITLOG DD STATEMENTS FOR THE
+//*               MASTER-UPDATE RUN MODE.  BOTH ARE ONLY OPENED WHEN
+//*               THE PROGRAM IS RUN IN THAT MODE.
+//*   08/09/2026  WIDENED AUDITLOG'S LRECL - EACH RECORD NOW CARRIES
+//*               A TIMESTAMP AND THE OPERATOR/BATCH ID.
+//*   08/09/2026  ADDED A SYSIN CONTROL CARD SETTING THE PROCESSING
+//*               DATE, RUN MODE, AND RESTART OPTION FOR THIS RUN.
+//*               COLUMNS 1-8 PROCESSING DATE (CCYYMMDD), COLUMN 9
+//*               RUN MODE (P=PASS-THROUGH, U=MASTER-UPDATE), COLUMN
+//*               10 RESTART OPTION (R=RESTART FROM CHECKPOINT,
+//*               F=FORCE FULL REPROCESS).  OMIT OR LEAVE SYSIN EMPTY
+//*               TO TAKE THE DEFAULTS (PASS-THROUGH, RESTART).
+//*   08/09/2026  CHANGED TRANREJ TO DISP=(MOD,CATLG,CATLG) TO MATCH
+//*               CHKPTREC AND AUDITLOG - DISP=(NEW,...,DELETE) WAS
+//*               HAVING THE SYSTEM ITSELF DELETE THE REJECT TRAIL ON
+//*               AN ABEND, BEFORE THE PROGRAM EVER GOT A CHANCE TO
+//*               RESTART AND EXTEND IT.  WIDENED CHKPTREC'S LRECL -
+//*               EACH CHECKPOINT RECORD NOW ALSO CARRIES THE REJECT
+//*               COUNT AND DOLLAR TOTAL AS OF THAT CHECKPOINT.
+//*   08/09/2026  WIDENED CHKPTREC'S LRECL AGAIN - EACH CHECKPOINT
+//*               RECORD NOW ALSO CARRIES A RAW DOLLAR TOTAL (ALL
+//*               RECORDS READ, REJECTS INCLUDED) FOR THE CTLTOTAL
+//*               RECONCILIATION.
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.DAILY.TRANIN,DISP=SHR
+//TRANREJ  DD   DSN=PROD.DAILY.TRANREJ,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=82)
+//REPORTOUT DD  SYSOUT=*
+//CHKPTREC DD   DSN=PROD.DAILY.CHKPTREC,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=55)
+//CTLTOTAL DD   DSN=PROD.DAILY.CTLTOTAL,DISP=SHR
+//MASTER   DD   DSN=PROD.ACCT.MASTER,DISP=SHR
+//AUDITLOG DD   DSN=PROD.DAILY.AUDITLOG,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=66)
+//SYSIN    DD   *
+20260809PR
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
