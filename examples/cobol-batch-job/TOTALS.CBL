@@ -0,0 +1,105 @@
+      *****************************************************************
+      * IDENTIFICATION DIVISION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TOTALS.
+       AUTHOR.        SCRIPTISTO SAMPLE SHOP.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *   08/09/2026  SPLIT OUT OF HELLO'S PROCEDURE DIVISION SO THE
+      *               RUN'S RECORD COUNTS AND DOLLAR TOTALS ARE KEPT
+      *               BY ONE CALLED SUBPROGRAM RATHER THAN IN THE
+      *               DRIVER'S WORKING-STORAGE.
+      *   08/09/2026  ADDED FUNCTION 'S' SO A RESTARTED RUN CAN SEED
+      *               THESE COUNTERS FROM THE LAST CHECKPOINT INSTEAD
+      *               OF STARTING FROM ZERO - OTHERWISE THE FINAL
+      *               TOTALS ONLY EVER REFLECT THE SEGMENT PROCESSED
+      *               AFTER THE RESTART.
+      *
+      * PURPOSE.  ACCUMULATES RECORD COUNTS AND DOLLAR TOTALS ACROSS
+      * CALLS FOR THE LIFE OF THE RUN AND HANDS THEM BACK TO THE
+      * CALLER ON REQUEST.  LK-TOTALS-FUNCTION SELECTS THE OPERATION:
+      *   'A' - ACCUMULATE ONE ACCEPTED TRANSACTION (ADDS LK-AMOUNT)
+      *   'R' - ACCUMULATE ONE REJECTED TRANSACTION
+      *   'G' - RETRIEVE THE CURRENT TOTALS INTO THE OUTPUT FIELDS
+      *   'S' - SEED THE COUNTERS FROM THE INPUT FIELDS (RESTART ONLY)
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * THESE COUNTERS ARE INITIALIZED ONCE AND PERSIST FOR THE LIFE
+      * OF THE RUN BECAUSE THIS SUBPROGRAM IS NEVER CANCELED.
+      *****************************************************************
+       01  WS-RECORD-COUNT              PIC 9(07)     COMP-3 VALUE 0.
+       01  WS-REJECT-COUNT              PIC 9(07)     COMP-3 VALUE 0.
+       01  WS-TOTAL-AMOUNT              PIC S9(09)V99 COMP-3 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-TOTALS-FUNCTION           PIC X(01).
+       01  LK-AMOUNT                    PIC S9(09)V99.
+       01  LK-RECORD-COUNT              PIC 9(07).
+       01  LK-REJECT-COUNT              PIC 9(07).
+       01  LK-TOTAL-AMOUNT              PIC S9(09)V99.
+
+       PROCEDURE DIVISION USING LK-TOTALS-FUNCTION LK-AMOUNT
+                                LK-RECORD-COUNT LK-REJECT-COUNT
+                                LK-TOTAL-AMOUNT.
+      *****************************************************************
+      * 0000-MAINLINE.
+      *****************************************************************
+       0000-MAINLINE.
+           EVALUATE LK-TOTALS-FUNCTION
+               WHEN 'A'
+                   PERFORM 1000-ACCUMULATE-VALID THRU 1000-EXIT
+               WHEN 'R'
+                   PERFORM 1100-ACCUMULATE-REJECT THRU 1100-EXIT
+               WHEN 'G'
+                   PERFORM 1200-RETRIEVE-TOTALS THRU 1200-EXIT
+               WHEN 'S'
+                   PERFORM 1300-SEED-TOTALS THRU 1300-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-ACCUMULATE-VALID - ADD AN ACCEPTED TRANSACTION'S AMOUNT.
+      *****************************************************************
+       1000-ACCUMULATE-VALID.
+           ADD 1         TO WS-RECORD-COUNT.
+           ADD LK-AMOUNT TO WS-TOTAL-AMOUNT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1100-ACCUMULATE-REJECT - COUNT A REJECTED TRANSACTION.
+      *****************************************************************
+       1100-ACCUMULATE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1200-RETRIEVE-TOTALS - HAND BACK THE CURRENT RUN TOTALS.
+      *****************************************************************
+       1200-RETRIEVE-TOTALS.
+           MOVE WS-RECORD-COUNT TO LK-RECORD-COUNT.
+           MOVE WS-REJECT-COUNT TO LK-REJECT-COUNT.
+           MOVE WS-TOTAL-AMOUNT TO LK-TOTAL-AMOUNT.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1300-SEED-TOTALS - ON A RESTART, PRIME THE COUNTERS WITH THE
+      * TOTALS AS OF THE LAST CHECKPOINT SO THEY COVER THE WHOLE RUN,
+      * NOT JUST THE PART PROCESSED AFTER THE RESTART.
+      *****************************************************************
+       1300-SEED-TOTALS.
+           MOVE LK-RECORD-COUNT TO WS-RECORD-COUNT.
+           MOVE LK-REJECT-COUNT TO WS-REJECT-COUNT.
+           MOVE LK-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT.
+       1300-EXIT.
+           EXIT.
