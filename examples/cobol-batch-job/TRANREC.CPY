@@ -0,0 +1,20 @@
+      *****************************************************************
+      * TRANREC.CPY
+      *
+      * DAILY TRANSACTION RECORD LAYOUT - LRECL 80.
+      * SHARED BY HELLO AND ANY OTHER PROGRAM THAT READS OR WRITES
+      * THE TRANIN FAMILY OF FILES (REPORT WRITER, RECONCILIATION,
+      * ETC).  COPY THIS MEMBER RATHER THAN CODING THE FIELDS INLINE
+      * SO A WIDTH CHANGE ONLY HAS TO BE MADE IN ONE PLACE.
+      *
+      * MODIFICATION HISTORY
+      *   08/09/2026  PULLED OUT OF HELLO'S INLINE 01-LEVEL.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TR-RECORD-CODE          PIC X(02).
+           05  TR-TRANSACTION-ID       PIC X(10).
+           05  TR-ACCOUNT-NUMBER       PIC 9(09).
+           05  TR-TRANSACTION-DATE     PIC 9(08).
+           05  TR-AMOUNT               PIC S9(09)V99.
+           05  TR-OPERATOR-ID          PIC X(05).
+           05  FILLER                  PIC X(35).
