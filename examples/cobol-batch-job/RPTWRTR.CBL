@@ -0,0 +1,176 @@
+      *****************************************************************
+      * IDENTIFICATION DIVISION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RPTWRTR.
+       AUTHOR.        SCRIPTISTO SAMPLE SHOP.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *   08/09/2026  SPLIT OUT OF HELLO'S PROCEDURE DIVISION SO
+      *               REPORT-OUT AND ITS LINE LAYOUTS ARE OWNED BY
+      *               ONE CALLED SUBPROGRAM RATHER THAN THE DRIVER.
+      *   08/09/2026  ADDED THE CONTROL-TOTAL RECONCILIATION LINE TO
+      *               THE FOOTING.
+      *   08/09/2026  PRINT THE RUN'S PROCESSING DATE ON THE HEADING
+      *               SO THE BUSINESS DATE A RUN COVERED IS ON THE
+      *               REPORT ITSELF.
+      *
+      * PURPOSE.  OWNS REPORT-OUT AND WRITES THE RUN-SUMMARY REPORT.
+      * LK-RPT-FUNCTION SELECTS THE OPERATION:
+      *   'O' - OPEN REPORT-OUT AND WRITE THE HEADING LINE
+      *   'D' - WRITE ONE DETAIL LINE FOR THE CURRENT TRANSACTION
+      *   'F' - WRITE THE CONTROL FOOTING (COUNTS, TOTALS, AND THE
+      *         CONTROL-TOTAL RECONCILIATION RESULT)
+      *   'C' - CLOSE REPORT-OUT
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-OUT
+               ASSIGN TO REPORTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * REPORT-OUT - RUN SUMMARY REPORT, ONE LINE PER TRANSACTION PLUS
+      * A HEADING AND A CONTROL FOOTING WITH RECORD COUNTS, DOLLAR
+      * TOTALS, AND THE CONTROL-TOTAL RECONCILIATION RESULT.
+      *****************************************************************
+       FD  REPORT-OUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REPORT-HEADING.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(30)
+                   VALUE "DAILY TRANSACTION RUN SUMMARY".
+           05  FILLER                  PIC X(19)
+                   VALUE " - PROCESSING DATE:".
+           05  RH-PROCESSING-DATE       PIC 9(08).
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RD-RECORD-CODE          PIC X(02).
+           05  FILLER                  PIC X(03) VALUE SPACE.
+           05  RD-TRANSACTION-ID       PIC X(10).
+           05  FILLER                  PIC X(03) VALUE SPACE.
+           05  RD-ACCOUNT-NUMBER       PIC 9(09).
+           05  FILLER                  PIC X(03) VALUE SPACE.
+           05  RD-AMOUNT               PIC -999,999,999.99.
+
+       01  WS-REPORT-FOOTING-1.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(19)
+                   VALUE "RECORDS PROCESSED: ".
+           05  RF-RECORD-COUNT         PIC ZZZ,ZZ9.
+
+       01  WS-REPORT-FOOTING-2.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(19)
+                   VALUE "TOTAL AMOUNT:      ".
+           05  RF-TOTAL-AMOUNT         PIC -999,999,999.99.
+
+       01  WS-REPORT-FOOTING-3.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(19)
+                   VALUE "RECORDS REJECTED:  ".
+           05  RF-REJECT-COUNT         PIC ZZZ,ZZ9.
+
+       01  WS-REPORT-FOOTING-4.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(19)
+                   VALUE "CONTROL TOTALS:    ".
+           05  RF-RECON-RESULT         PIC X(40).
+
+       LINKAGE SECTION.
+       01  LK-RPT-FUNCTION              PIC X(01).
+       01  LK-RECORD-CODE               PIC X(02).
+       01  LK-TRANSACTION-ID            PIC X(10).
+       01  LK-ACCOUNT-NUMBER            PIC 9(09).
+       01  LK-AMOUNT                    PIC S9(09)V99.
+       01  LK-RECORD-COUNT              PIC 9(07).
+       01  LK-REJECT-COUNT              PIC 9(07).
+       01  LK-TOTAL-AMOUNT              PIC S9(09)V99.
+       01  LK-RECON-RESULT              PIC X(40).
+       01  LK-PROCESSING-DATE           PIC 9(08).
+
+       PROCEDURE DIVISION USING LK-RPT-FUNCTION LK-RECORD-CODE
+                                LK-TRANSACTION-ID LK-ACCOUNT-NUMBER
+                                LK-AMOUNT LK-RECORD-COUNT
+                                LK-REJECT-COUNT LK-TOTAL-AMOUNT
+                                LK-RECON-RESULT LK-PROCESSING-DATE.
+      *****************************************************************
+      * 0000-MAINLINE.
+      *****************************************************************
+       0000-MAINLINE.
+           EVALUATE LK-RPT-FUNCTION
+               WHEN 'O'
+                   PERFORM 1000-OPEN-REPORT THRU 1000-EXIT
+               WHEN 'D'
+                   PERFORM 2000-WRITE-DETAIL-LINE THRU 2000-EXIT
+               WHEN 'F'
+                   PERFORM 3000-WRITE-CONTROL-FOOTING THRU 3000-EXIT
+               WHEN 'C'
+                   PERFORM 4000-CLOSE-REPORT THRU 4000-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-OPEN-REPORT - OPEN REPORT-OUT AND WRITE THE HEADING.
+      *****************************************************************
+       1000-OPEN-REPORT.
+           OPEN OUTPUT REPORT-OUT.
+           MOVE LK-PROCESSING-DATE     TO RH-PROCESSING-DATE.
+           MOVE WS-REPORT-HEADING TO RPT-LINE.
+           WRITE RPT-LINE.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-WRITE-DETAIL-LINE - WRITE ONE DETAIL LINE.
+      *****************************************************************
+       2000-WRITE-DETAIL-LINE.
+           MOVE LK-RECORD-CODE         TO RD-RECORD-CODE.
+           MOVE LK-TRANSACTION-ID      TO RD-TRANSACTION-ID.
+           MOVE LK-ACCOUNT-NUMBER      TO RD-ACCOUNT-NUMBER.
+           MOVE LK-AMOUNT              TO RD-AMOUNT.
+           MOVE WS-REPORT-DETAIL       TO RPT-LINE.
+           WRITE RPT-LINE.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-WRITE-CONTROL-FOOTING - WRITE THE END-OF-RUN COUNTS,
+      * DOLLAR TOTAL, AND CONTROL-TOTAL RECONCILIATION RESULT.
+      *****************************************************************
+       3000-WRITE-CONTROL-FOOTING.
+           MOVE LK-RECORD-COUNT        TO RF-RECORD-COUNT.
+           MOVE WS-REPORT-FOOTING-1    TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE LK-TOTAL-AMOUNT        TO RF-TOTAL-AMOUNT.
+           MOVE WS-REPORT-FOOTING-2    TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE LK-REJECT-COUNT        TO RF-REJECT-COUNT.
+           MOVE WS-REPORT-FOOTING-3    TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE LK-RECON-RESULT        TO RF-RECON-RESULT.
+           MOVE WS-REPORT-FOOTING-4    TO RPT-LINE.
+           WRITE RPT-LINE.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-CLOSE-REPORT - CLOSE REPORT-OUT.
+      *****************************************************************
+       4000-CLOSE-REPORT.
+           CLOSE REPORT-OUT.
+       4000-EXIT.
+           EXIT.
