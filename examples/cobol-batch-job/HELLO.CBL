@@ -0,0 +1,780 @@
+      *****************************************************************
+      * IDENTIFICATION DIVISION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HELLO.
+       AUTHOR.        SCRIPTISTO SAMPLE SHOP.
+       DATE-WRITTEN.  01/01/2019.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *   01/01/2019  INITIAL VERSION - DISPLAYS GREETING ONLY.
+      *   08/09/2026  ADDED TRANIN DAILY TRANSACTION INPUT FILE AND
+      *               MATCHING WORKING-STORAGE RECORD LAYOUT SO THE
+      *               PROGRAM READS A BATCH OF INPUT RECORDS INSTEAD
+      *               OF ONLY PRINTING A GREETING.
+      *   08/09/2026  MOVED THE TRANSACTION RECORD LAYOUT OUT TO THE
+      *               SHARED TRANREC COPYBOOK.
+      *   08/09/2026  REPLACED THE SINGLE GREETING DISPLAY WITH A
+      *               PAGE-FORMATTED RUN-SUMMARY REPORT WRITTEN TO
+      *               REPORT-OUT.
+      *   08/09/2026  ADDED FIELD-LEVEL VALIDATION OF EACH TRANSACTION
+      *               BEFORE IT IS PROCESSED; BAD RECORDS ARE WRITTEN
+      *               TO TRANREJ WITH A REASON CODE INSTEAD OF ABENDING
+      *               OR CORRUPTING THE RUN TOTALS.
+      *   08/09/2026  ADDED CHECKPOINT/RESTART LOGIC - THE RUN WRITES
+      *               ITS PROGRESS TO CHKPT-REC EVERY N RECORDS AND,
+      *               ON A RESTART, SKIPS PAST RECORDS ALREADY
+      *               PROCESSED INSTEAD OF REPROCESSING THE WHOLE
+      *               TRANIN FILE FROM RECORD ONE.
+      *   08/09/2026  SPLIT INTO A DRIVER PLUS THREE CALLED
+      *               SUBPROGRAMS (VALIDATE, TOTALS, RPTWRTR).  HELLO
+      *               IS NOW JUST THE DRIVER: IT OWNS TRANIN, TRANREJ,
+      *               AND CHKPT-REC, AND CALLS OUT FOR VALIDATION,
+      *               RUN TOTALS, AND REPORT-OUT.  SEE HELLOJOB.JCL
+      *               FOR THE BATCH STEP THAT RUNS THE LINKED LOAD
+      *               MODULE.
+      *   08/09/2026  ADDED CONTROL-TOTAL RECONCILIATION AGAINST THE
+      *               EXTERNALLY SUPPLIED CTLTOTAL HASH-TOTAL FILE.
+      *               THE RESULT IS FLAGGED ON THE REPORT-OUT FOOTING
+      *               RATHER THAN LETTING A SILENT TOTALS DRIFT GO
+      *               UNNOTICED.
+      *   08/09/2026  ADDED A MASTER-UPDATE RUN MODE ALONGSIDE THE
+      *               ORIGINAL PASS-THROUGH PROCESSING.  WS-RUN-MODE
+      *               SELECTS WHICH ONE APPLIES; IN MASTER-UPDATE MODE
+      *               EACH VALID TRANSACTION IS ALSO HANDED TO THE NEW
+      *               MASTUPD SUBPROGRAM, WHICH APPLIES IT TO THE VSAM
+      *               MASTER FILE AND WRITES A BEFORE/AFTER IMAGE TO
+      *               AUDITLOG.
+      *   08/09/2026  NOW ALSO PASSES THE OPERATOR ID AND A RUN BATCH
+      *               ID (DEFAULTED TO TODAY'S DATE) THROUGH TO MASTUPD
+      *               SO EVERY AUDITLOG RECORD CAN BE TRACED BACK TO
+      *               WHO ENTERED THE TRANSACTION AND UNDER WHICH RUN.
+      *   08/09/2026  ADDED A CONTROL-CARD INPUT READ FROM SYSIN AT THE
+      *               START OF THE RUN, SO THE PROCESSING DATE, THE
+      *               PASS-THROUGH/MASTER-UPDATE MODE, AND WHETHER TO
+      *               RESTART FROM THE LAST CHECKPOINT OR FORCE A FULL
+      *               REPROCESS ARE ALL OPERATOR-SELECTABLE PER RUN
+      *               INSTEAD OF BAKED INTO THE COMPILED PROGRAM.  THE
+      *               CARD IS OPTIONAL - IF SYSIN IS EMPTY OR MISSING,
+      *               THE RUN FALLS BACK TO PASS-THROUGH MODE AND
+      *               RESTART-FROM-CHECKPOINT, THE SAME DEFAULTS AS
+      *               BEFORE THIS CARD EXISTED.
+      *   08/09/2026  MOVED THIS MEMBER AND ITS SUBPROGRAMS OUT OF THE
+      *               SCRIPTISTO TEMPLATE DIRECTORY AND INTO
+      *               examples/cobol-batch-job, AND RENAMED IT FROM
+      *               cobol.cob TO HELLO.CBL.  THIS PROGRAM IS NOW
+      *               COMPILED AND LINK-EDITED AS A PLAIN MULTI-MEMBER
+      *               BATCH JOB (SEE HELLOJOB.JCL), NOT AS A ONE-FILE
+      *               SCRIPT, SO IT NO LONGER NEEDS THE SCRIPTISTO
+      *               HEADER.  ALSO UPPERCASED PROGRAM-ID TO MATCH
+      *               HELLOJOB.JCL'S EXEC PGM=HELLO AND THE OTHER
+      *               SUBPROGRAMS' NAMING.
+      *   08/09/2026  TRANREJ IS NOW OPENED FOR EXTEND WHEN IT ALREADY
+      *               EXISTS INSTEAD OF BEING OPENED FOR OUTPUT
+      *               UNCONDITIONALLY - A RESTARTED RUN WAS WIPING OUT
+      *               THE REJECT TRAIL FROM THE RUN THAT ABENDED.
+      *   08/09/2026  CHKPT-RECORD NOW ALSO CARRIES THE REJECT COUNT
+      *               AND DOLLAR TOTAL AS OF EACH CHECKPOINT, AND A
+      *               RESTARTED RUN SEEDS TOTALS WITH THEM (VIA THE
+      *               NEW TOTALS FUNCTION 'S') BEFORE RESUMING.
+      *               WITHOUT THIS, 6000-RECONCILE-CONTROL-TOTALS AND
+      *               THE FINAL REPORT FOOTING ONLY EVER REFLECTED THE
+      *               SEGMENT OF THE RUN AFTER THE RESTART, NOT THE
+      *               WHOLE DAY'S WORTH OF TRANIN, SO A RESTARTED RUN
+      *               ALWAYS REPORTED OUT OF BALANCE EVEN WHEN NOTHING
+      *               WAS WRONG.
+      *   08/09/2026  MASTUPD'S UPDATE SWITCH IS NOW ACTUALLY TESTED IN
+      *               MASTER-UPDATE MODE.  AN ACCOUNT THAT ISN'T ON THE
+      *               MASTER FILE IS NOW TREATED AS A REJECT (REASON
+      *               CODE 04) INSTEAD OF BEING SILENTLY DROPPED WITH
+      *               NO TRANREJ ENTRY, NO AUDIT RECORD, AND NO SIGN IT
+      *               NEVER POSTED.
+      *   08/09/2026  A FORCED FULL REPROCESS COMBINED WITH MASTER-
+      *               UPDATE MODE WOULD HAVE REPLAYED EVERY TRANSACTION
+      *               ALREADY POSTED TO MASTER-FILE BY THE RUN BEING
+      *               REPROCESSED, DOUBLING BALANCES AND DUPLICATING
+      *               AUDITLOG ENTRIES.  THAT COMBINATION NOW FALLS
+      *               BACK TO RESTART-FROM-CHECKPOINT INSTEAD OF BEING
+      *               HONORED AS REQUESTED.  ALSO, WS-PROCESSING-DATE
+      *               IS NOW DEFAULTED FROM THE SYSTEM DATE LIKE
+      *               WS-BATCH-ID AND PRINTED ON THE REPORT-OUT
+      *               HEADING - IT WAS BEING CAPTURED FROM THE CONTROL
+      *               CARD AND THEN NEVER USED ANYWHERE.
+      *   08/09/2026  6000-RECONCILE-CONTROL-TOTALS WAS COMPARING
+      *               CTLTOTAL AGAINST THE VALID-TRANSACTION-ONLY
+      *               COUNT AND AMOUNT TOTALS, SO ANY RUN WITH EVEN ONE
+      *               LEGITIMATELY REJECTED RECORD REPORTED OUT OF
+      *               BALANCE AGAINST A CTLTOTAL KEYED TO THE WHOLE
+      *               BATCH.  THE COUNT SIDE NOW COMPARES AGAINST
+      *               WS-READ-COUNT (EVERY RECORD READ OFF TRANIN,
+      *               REJECTS INCLUDED) INSTEAD.  THE DOLLAR SIDE NOW
+      *               ACCUMULATES WS-RAW-TOTAL-AMOUNT, A RUNNING SUM OF
+      *               EVERY RECORD'S AMOUNT AS IT IS READ - REJECTED OR
+      *               NOT - SKIPPING ONLY THE RARE RECORD WHOSE AMOUNT
+      *               FIELD ISN'T EVEN NUMERIC (REASON CODE 02), SINCE
+      *               THERE IS NO DOLLAR FIGURE TO ADD IN THAT CASE.
+      *               BOTH NEW TOTALS ARE CARRIED ON CHKPT-RECORD AND
+      *               SEEDED ON A RESTART THE SAME WAY THE EXISTING
+      *               CHECKPOINT FIELDS ALREADY ARE, SO A RESTARTED RUN
+      *               RECONCILES THE WHOLE DAY, NOT JUST ITS OWN
+      *               SEGMENT.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANIN
+               ASSIGN TO TRANIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANREJ
+               ASSIGN TO TRANREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANREJ-FILE-STATUS.
+
+           SELECT CHKPT-REC
+               ASSIGN TO CHKPTREC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
+           SELECT CTLTOTAL
+               ASSIGN TO CTLTOTAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLTOTAL-FILE-STATUS.
+
+           SELECT CONTROL-CARD
+               ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * TRANIN - DAILY TRANSACTION INPUT FILE, LRECL 80.
+      *****************************************************************
+       FD  TRANIN
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANREC.
+
+      *****************************************************************
+      * TRANREJ - REJECTED TRANSACTIONS, ORIGINAL RECORD PLUS THE
+      * REASON CODE THAT FAILED VALIDATION.
+      *****************************************************************
+       FD  TRANREJ
+           RECORDING MODE IS F
+           RECORD CONTAINS 82 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-LINE                 PIC X(82).
+
+      *****************************************************************
+      * CHKPT-REC - ONE RECORD WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+      * RECORDS, HOLDING HOW FAR INTO TRANIN THE RUN HAS GOTTEN, PLUS
+      * THE REJECT COUNT AND DOLLAR TOTALS ACCUMULATED SO FAR, SO A
+      * RESTARTED RUN CAN PICK UP THE WHOLE DAY'S TOTALS RATHER THAN
+      * ONLY THOSE FOR THE SEGMENT PROCESSED AFTER THE RESTART.
+      * CK-RAW-AMOUNT IS THE RUNNING SUM OF EVERY RECORD'S AMOUNT AS
+      * READ, REJECTS INCLUDED, FOR THE CTLTOTAL RECONCILIATION; IT IS
+      * SEPARATE FROM CK-TOTAL-AMOUNT, WHICH IS VALID TRANSACTIONS ONLY.
+      *****************************************************************
+       FD  CHKPT-REC
+           RECORDING MODE IS F
+           RECORD CONTAINS 55 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-RECORD.
+           05  CK-RECORD-COUNT          PIC 9(07).
+           05  CK-LAST-TRAN-ID          PIC X(10).
+           05  CK-LAST-ACCOUNT          PIC 9(09).
+           05  CK-REJECT-COUNT          PIC 9(07).
+           05  CK-TOTAL-AMOUNT          PIC S9(09)V99.
+           05  CK-RAW-AMOUNT            PIC S9(09)V99.
+
+      *****************************************************************
+      * CTLTOTAL - EXTERNALLY SUPPLIED HASH-TOTAL FILE.  ONE RECORD
+      * GIVING THE RECORD COUNT AND DOLLAR TOTAL THE SOURCE SYSTEM
+      * EXPECTS THIS RUN TO PRODUCE, USED TO CATCH A TRANIN FILE THAT
+      * WAS TRUNCATED OR DUPLICATED IN TRANSIT.  THE FILE IS OPTIONAL -
+      * IF IT IS NOT SUPPLIED FOR A RUN, RECONCILIATION IS SKIPPED.
+      *****************************************************************
+       FD  CTLTOTAL
+           RECORDING MODE IS F
+           RECORD CONTAINS 18 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CTLTOTAL-RECORD.
+           05  CT-CONTROL-COUNT         PIC 9(07).
+           05  CT-CONTROL-AMOUNT        PIC S9(09)V99.
+
+      *****************************************************************
+      * CONTROL-CARD - ONE OPTIONAL RUN-CONTROL RECORD READ FROM SYSIN
+      * AT THE START OF THE RUN, LETTING OPERATIONS SET THE PROCESSING
+      * DATE, THE RUN MODE, AND THE RESTART OPTION WITHOUT A RECOMPILE.
+      *****************************************************************
+       FD  CONTROL-CARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 10 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-CARD-RECORD.
+           05  CC-PROCESSING-DATE       PIC 9(08).
+           05  CC-RUN-MODE              PIC X(01).
+           05  CC-RESTART-OPTION        PIC X(01).
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * WS-TRAN-RECORD - WORKING COPY OF THE CURRENT TRANIN RECORD.
+      * PROCESSING PARAGRAPHS WORK AGAINST THIS COPY RATHER THAN THE
+      * FD BUFFER DIRECTLY.
+      *****************************************************************
+           COPY TRANREC
+               REPLACING ==TRAN-RECORD==
+                      BY ==WS-TRAN-RECORD==
+                         ==TR-RECORD-CODE==
+                      BY ==WS-TR-RECORD-CODE==
+                         ==TR-TRANSACTION-ID==
+                      BY ==WS-TR-TRANSACTION-ID==
+                         ==TR-ACCOUNT-NUMBER==
+                      BY ==WS-TR-ACCOUNT-NUMBER==
+                         ==TR-TRANSACTION-DATE==
+                      BY ==WS-TR-TRANSACTION-DATE==
+                         ==TR-AMOUNT==
+                      BY ==WS-TR-AMOUNT==
+                         ==TR-OPERATOR-ID==
+                      BY ==WS-TR-OPERATOR-ID==.
+
+       01  WS-SWITCHES.
+           05  WS-TRANIN-EOF-SW        PIC X(01) VALUE 'N'.
+               88  END-OF-TRANIN               VALUE 'Y'.
+           05  WS-VALID-TRAN-SW        PIC X(01) VALUE 'Y'.
+               88  VALID-TRANSACTION           VALUE 'Y'.
+               88  INVALID-TRANSACTION         VALUE 'N'.
+           05  WS-CHKPT-EOF-SW          PIC X(01) VALUE 'N'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANREJ-FILE-STATUS   PIC X(02) VALUE '00'.
+           05  WS-CHKPT-FILE-STATUS     PIC X(02) VALUE '00'.
+           05  WS-CTLTOTAL-FILE-STATUS  PIC X(02) VALUE '00'.
+           05  WS-SYSIN-FILE-STATUS     PIC X(02) VALUE '00'.
+
+      *****************************************************************
+      * WS-CHECKPOINT-CONTROLS - CHECKPOINT/RESTART BOOKKEEPING.
+      *   WS-READ-COUNT      - RECORDS READ FROM TRANIN THIS RUN.  THIS
+      *                        INCLUDES REJECTS, SO IT IS NOT THE SAME
+      *                        AS THE VALID-RECORD COUNT TOTALS KEEPS -
+      *                        IT IS THE FIGURE 6000-RECONCILE-CONTROL-
+      *                        TOTALS COMPARES AGAINST CTLTOTAL'S
+      *                        RECORD COUNT, SINCE CTLTOTAL IS KEYED TO
+      *                        THE WHOLE BATCH, NOT JUST THE PART OF IT
+      *                        THAT PASSED VALIDATION.
+      *   WS-RAW-TOTAL-AMOUNT - RUNNING SUM OF EVERY RECORD'S AMOUNT AS
+      *                        READ, REJECTS INCLUDED, EXCEPT A RECORD
+      *                        WHOSE AMOUNT FIELD ISN'T EVEN NUMERIC
+      *                        (REASON CODE 02 - THERE IS NO FIGURE TO
+      *                        ADD).  COMPARED AGAINST CTLTOTAL'S
+      *                        DOLLAR TOTAL FOR THE SAME REASON
+      *                        WS-READ-COUNT IS - TOTALS' OWN DOLLAR
+      *                        TOTAL IS VALID TRANSACTIONS ONLY.
+      *   WS-RESTART-COUNT   - RECORDS ALREADY READ BEFORE THE RUN WAS
+      *                        RESTARTED, TAKEN FROM THE LAST
+      *                        CHECKPOINT RECORD (ZERO ON A FRESH RUN),
+      *                        USED TO DRIVE 1100-SKIP-PROCESSED-
+      *                        RECORDS.
+      *   WS-RESTART-REJECTS - REJECT COUNT AS OF THE LAST CHECKPOINT.
+      *   WS-RESTART-VALID   - VALID-RECORD COUNT AS OF THE LAST
+      *                        CHECKPOINT (WS-RESTART-COUNT LESS
+      *                        WS-RESTART-REJECTS), USED TO SEED
+      *                        TOTALS' RECORD COUNT ON A RESTART.
+      *   WS-RESTART-AMOUNT  - VALID-TRANSACTION DOLLAR TOTAL AS OF THE
+      *                        LAST CHECKPOINT.
+      *   WS-RESTART-RAW-AMOUNT - WS-RAW-TOTAL-AMOUNT AS OF THE LAST
+      *                        CHECKPOINT.
+      *   WS-SKIP-COUNT      - RECORDS DISCARDED SO FAR WHILE SKIPPING
+      *                        PAST ALREADY-PROCESSED RECORDS.
+      *****************************************************************
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP-3 VALUE 100.
+           05  WS-READ-COUNT            PIC 9(07) COMP-3 VALUE 0.
+           05  WS-RAW-TOTAL-AMOUNT      PIC S9(09)V99 COMP-3 VALUE 0.
+           05  WS-RESTART-COUNT         PIC 9(07) COMP-3 VALUE 0.
+           05  WS-RESTART-REJECTS       PIC 9(07) COMP-3 VALUE 0.
+           05  WS-RESTART-VALID         PIC 9(07) COMP-3 VALUE 0.
+           05  WS-RESTART-AMOUNT        PIC S9(09)V99 COMP-3 VALUE 0.
+           05  WS-RESTART-RAW-AMOUNT    PIC S9(09)V99 COMP-3 VALUE 0.
+           05  WS-SKIP-COUNT            PIC 9(07) COMP-3 VALUE 0.
+           05  WS-CHKPT-QUOTIENT        PIC 9(07) COMP-3 VALUE 0.
+           05  WS-CHKPT-REMAINDER       PIC 9(05) COMP-3 VALUE 0.
+
+       01  WS-CHECKPOINT-RECORD.
+           05  WS-CK-RECORD-COUNT       PIC 9(07).
+           05  WS-CK-LAST-TRAN-ID       PIC X(10).
+           05  WS-CK-LAST-ACCOUNT       PIC 9(09).
+           05  WS-CK-REJECT-COUNT       PIC 9(07).
+           05  WS-CK-TOTAL-AMOUNT       PIC S9(09)V99.
+           05  WS-CK-RAW-AMOUNT         PIC S9(09)V99.
+
+      *****************************************************************
+      * WS-REJECT-REASON-CODE - WHY VALIDATE REJECTED THE CURRENT
+      * RECORD.
+      *   01 = REQUIRED FIELD IS BLANK OR ZERO
+      *   02 = AMOUNT FIELD IS NOT NUMERIC
+      *   03 = RECORD CODE NOT ON THE LIST OF VALID CODES
+      *   04 = ACCOUNT NOT FOUND ON THE MASTER FILE (MASTER-UPDATE
+      *        MODE ONLY - SET BY THE DRIVER, NOT BY VALIDATE)
+      *****************************************************************
+       01  WS-REJECT-REASON-CODE       PIC X(02) VALUE SPACE.
+
+      *****************************************************************
+      * WS-REJECT-RECORD - LAYOUT WRITTEN TO TRANREJ.
+      *****************************************************************
+       01  WS-REJECT-RECORD.
+           05  RJ-TRAN-DATA            PIC X(80).
+           05  RJ-REASON-CODE          PIC X(02).
+
+      *****************************************************************
+      * WS-RUN-TOTALS - DRIVER'S LOCAL COPY OF THE COUNTS AND DOLLAR
+      * TOTALS RETRIEVED FROM THE TOTALS SUBPROGRAM FOR THE CONTROL
+      * FOOTING.
+      *****************************************************************
+       01  WS-RUN-TOTALS.
+           05  WS-RECORD-COUNT          PIC 9(07)      VALUE 0.
+           05  WS-REJECT-COUNT          PIC 9(07)      VALUE 0.
+           05  WS-TOTAL-AMOUNT          PIC S9(09)V99  VALUE 0.
+
+      *****************************************************************
+      * WS-RECON-RESULT - CONTROL-TOTAL RECONCILIATION MESSAGE SHOWN
+      * ON THE REPORT-OUT FOOTING.
+      *****************************************************************
+       01  WS-RECON-RESULT              PIC X(40) VALUE SPACE.
+
+      *****************************************************************
+      * CALL PARAMETER WORK AREAS FOR VALIDATE, TOTALS, AND RPTWRTR.
+      *****************************************************************
+       01  WS-TOTALS-FUNCTION            PIC X(01).
+
+       01  WS-RPT-FUNCTION               PIC X(01).
+
+      *****************************************************************
+      * WS-CTLTOTAL-SUPPLIED-SW - WHETHER AN EXTERNAL CTLTOTAL FILE
+      * WAS FOUND FOR THIS RUN.
+      *****************************************************************
+       01  WS-CTLTOTAL-SUPPLIED-SW       PIC X(01) VALUE 'N'.
+           88  CTLTOTAL-SUPPLIED                 VALUE 'Y'.
+           88  CTLTOTAL-NOT-SUPPLIED             VALUE 'N'.
+
+      *****************************************************************
+      * WS-RUN-MODE - 'P' PASS-THROUGH (THE ORIGINAL BEHAVIOR) OR 'U'
+      * MASTER-UPDATE, WHERE EACH VALID TRANSACTION IS ALSO APPLIED TO
+      * THE VSAM MASTER FILE BY MASTUPD.  DEFAULTS TO PASS-THROUGH;
+      * OVERRIDDEN BY THE SYSIN CONTROL CARD WHEN ONE IS SUPPLIED.
+      *****************************************************************
+       01  WS-RUN-MODE                   PIC X(01) VALUE 'P'.
+           88  PASS-THROUGH-MODE                 VALUE 'P'.
+           88  MASTER-UPDATE-MODE                VALUE 'U'.
+
+      *****************************************************************
+      * WS-RESTART-OPTION - 'R' RESTART FROM THE LAST CHECKPOINT (THE
+      * ORIGINAL BEHAVIOR) OR 'F' FORCE A FULL REPROCESS OF TRANIN FROM
+      * RECORD ONE, IGNORING ANY EXISTING CHECKPOINT.  DEFAULTS TO
+      * RESTART-FROM-CHECKPOINT; OVERRIDDEN BY THE SYSIN CONTROL CARD.
+      *****************************************************************
+       01  WS-RESTART-OPTION             PIC X(01) VALUE 'R'.
+           88  RESTART-FROM-CHECKPOINT           VALUE 'R'.
+           88  FORCE-FULL-REPROCESS              VALUE 'F'.
+
+      *****************************************************************
+      * WS-PROCESSING-DATE - THE BUSINESS DATE THIS RUN IS PROCESSING
+      * FOR.  DEFAULTS TO TODAY'S SYSTEM DATE LIKE WS-BATCH-ID, AND IS
+      * OVERRIDDEN FROM THE SYSIN CONTROL CARD WHEN ONE IS SUPPLIED.
+      * PRINTED ON THE REPORT-OUT HEADING SO THE BUSINESS DATE A RUN
+      * WAS PROCESSING FOR IS ON THE REPORT ITSELF, NOT JUST IMPLIED BY
+      * WHEN THE JOB HAPPENED TO RUN.
+      *****************************************************************
+       01  WS-PROCESSING-DATE            PIC 9(08) VALUE 0.
+
+      *****************************************************************
+      * CALL PARAMETER WORK AREA FOR MASTUPD.  WS-BATCH-ID DEFAULTS TO
+      * TODAY'S DATE AS THE RUN'S BATCH IDENTIFIER, BUT IS OVERRIDDEN
+      * FROM THE CONTROL CARD'S PROCESSING DATE WHEN ONE IS SUPPLIED.
+      *****************************************************************
+       01  WS-MASTUPD-FUNCTION            PIC X(01).
+       01  WS-BATCH-ID                    PIC X(06).
+       01  WS-MASTER-UPDATE-SW            PIC X(01).
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE - TOP LEVEL CONTROL FOR THE RUN.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANIN THRU 2000-EXIT
+               UNTIL END-OF-TRANIN.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT TRANIN.
+           ACCEPT WS-BATCH-ID FROM DATE.
+           ACCEPT WS-PROCESSING-DATE FROM DATE YYYYMMDD.
+           PERFORM 1010-READ-CONTROL-CARD THRU 1010-EXIT.
+           PERFORM 1040-OPEN-TRANREJ THRU 1040-EXIT.
+           PERFORM 1050-CHECK-FOR-CHECKPOINT THRU 1050-EXIT.
+           PERFORM 1070-SEED-TOTALS-FROM-CHECKPOINT THRU 1070-EXIT.
+           IF MASTER-UPDATE-MODE
+               MOVE 'O' TO WS-MASTUPD-FUNCTION
+               CALL 'MASTUPD' USING WS-MASTUPD-FUNCTION
+                   WS-TR-TRANSACTION-ID WS-TR-RECORD-CODE
+                   WS-TR-ACCOUNT-NUMBER WS-TR-AMOUNT
+                   WS-TR-OPERATOR-ID WS-BATCH-ID
+                   WS-MASTER-UPDATE-SW
+           END-IF.
+           MOVE 'O' TO WS-RPT-FUNCTION.
+           CALL 'RPTWRTR' USING WS-RPT-FUNCTION WS-TR-RECORD-CODE
+               WS-TR-TRANSACTION-ID WS-TR-ACCOUNT-NUMBER WS-TR-AMOUNT
+               WS-RECORD-COUNT WS-REJECT-COUNT WS-TOTAL-AMOUNT
+               WS-RECON-RESULT WS-PROCESSING-DATE.
+           PERFORM 2100-READ-TRANIN THRU 2100-EXIT.
+           MOVE WS-RESTART-COUNT     TO WS-READ-COUNT.
+           MOVE WS-RESTART-RAW-AMOUNT TO WS-RAW-TOTAL-AMOUNT.
+           PERFORM 1100-SKIP-PROCESSED-RECORDS THRU 1100-EXIT
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                  OR END-OF-TRANIN.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1010-READ-CONTROL-CARD - READ THE OPTIONAL SYSIN CONTROL CARD
+      * AND APPLY WHATEVER IT SPECIFIES.  WHEN SYSIN IS EMPTY OR NOT
+      * SUPPLIED, THE RUN KEEPS ITS DEFAULTS (PASS-THROUGH, RESTART
+      * FROM CHECKPOINT, TODAY'S DATE AS THE BATCH ID).
+      *****************************************************************
+       1010-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF WS-SYSIN-FILE-STATUS = '00'
+               READ CONTROL-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1020-APPLY-CONTROL-CARD THRU 1020-EXIT
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1020-APPLY-CONTROL-CARD - MOVE EACH RECOGNIZED FIELD OF THE
+      * CONTROL CARD INTO THE RUN'S WORKING-STORAGE SWITCHES.  AN
+      * UNRECOGNIZED VALUE IN ANY FIELD LEAVES THAT SETTING AT ITS
+      * DEFAULT RATHER THAN ABENDING THE RUN OVER A BAD CARD.
+      *****************************************************************
+       1020-APPLY-CONTROL-CARD.
+           IF CC-RUN-MODE = 'P' OR CC-RUN-MODE = 'U'
+               MOVE CC-RUN-MODE TO WS-RUN-MODE
+           END-IF.
+           IF CC-RESTART-OPTION = 'F' OR CC-RESTART-OPTION = 'R'
+               MOVE CC-RESTART-OPTION TO WS-RESTART-OPTION
+           END-IF.
+           IF CC-PROCESSING-DATE NUMERIC AND CC-PROCESSING-DATE > 0
+               MOVE CC-PROCESSING-DATE    TO WS-PROCESSING-DATE
+               MOVE CC-PROCESSING-DATE(3:6) TO WS-BATCH-ID
+           END-IF.
+           PERFORM 1030-GUARD-FORCED-MASTER-REPROCESS THRU 1030-EXIT.
+       1020-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1030-GUARD-FORCED-MASTER-REPROCESS - A FORCED FULL REPROCESS
+      * COMBINED WITH MASTER-UPDATE MODE WOULD REPLAY EVERY TRANSACTION
+      * ALREADY POSTED TO THE MASTER FILE BY THE RUN BEING REPROCESSED,
+      * DOUBLING BALANCES AND DUPLICATING AUDITLOG ENTRIES - TRANREJ AND
+      * CHKPT-REC CAN SAFELY START OVER ON A FORCED REPROCESS, BUT
+      * MASTER-FILE AND AUDITLOG CANNOT BE UN-POSTED.  RATHER THAN HONOR
+      * A CONTROL CARD COMBINATION THAT WOULD CORRUPT THE MASTER FILE,
+      * THIS FALLS BACK TO RESTART-FROM-CHECKPOINT FOR THE RUN, THE SAME
+      * WAY AN UNRECOGNIZED CARD VALUE FALLS BACK TO A DEFAULT INSTEAD
+      * OF ABENDING.
+      *****************************************************************
+       1030-GUARD-FORCED-MASTER-REPROCESS.
+           IF MASTER-UPDATE-MODE AND FORCE-FULL-REPROCESS
+               MOVE 'R' TO WS-RESTART-OPTION
+           END-IF.
+       1030-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1040-OPEN-TRANREJ - OPEN TRANREJ.  WHEN THE RUN IS RESTARTING
+      * FROM A CHECKPOINT AND TRANREJ ALREADY EXISTS, IT IS OPENED FOR
+      * EXTEND SO THE REJECTS WRITTEN BY THE RUN THAT ABENDED SURVIVE;
+      * OTHERWISE (A FRESH RUN, OR A FORCED FULL REPROCESS) IT IS
+      * OPENED FOR OUTPUT AND STARTS EMPTY.
+      *****************************************************************
+       1040-OPEN-TRANREJ.
+           IF FORCE-FULL-REPROCESS
+               OPEN OUTPUT TRANREJ
+           ELSE
+               OPEN INPUT TRANREJ
+               IF WS-TRANREJ-FILE-STATUS = '00'
+                   CLOSE TRANREJ
+                   OPEN EXTEND TRANREJ
+               ELSE
+                   OPEN OUTPUT TRANREJ
+               END-IF
+           END-IF.
+       1040-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-CHECK-FOR-CHECKPOINT - LOOK FOR A CHECKPOINT RECORD LEFT
+      * BY A PRIOR, ABENDED RUN.  IF ONE EXISTS, REMEMBER HOW FAR IT
+      * GOT AND REOPEN CHKPT-REC FOR EXTEND SO THIS RUN'S CHECKPOINTS
+      * ARE APPENDED RATHER THAN OVERWRITING THE HISTORY.  OTHERWISE
+      * THIS IS A FRESH RUN AND CHKPT-REC STARTS EMPTY.  WHEN THE
+      * CONTROL CARD FORCES A FULL REPROCESS, ANY EXISTING CHECKPOINT
+      * IS IGNORED AND CHKPT-REC STARTS OVER FROM SCRATCH.
+      *****************************************************************
+       1050-CHECK-FOR-CHECKPOINT.
+           IF FORCE-FULL-REPROCESS
+               OPEN OUTPUT CHKPT-REC
+           ELSE
+               OPEN INPUT CHKPT-REC
+               IF WS-CHKPT-FILE-STATUS = '00'
+                   PERFORM 1060-READ-LAST-CHECKPOINT THRU 1060-EXIT
+                       UNTIL WS-CHKPT-EOF-SW = 'Y'
+                   CLOSE CHKPT-REC
+                   OPEN EXTEND CHKPT-REC
+               ELSE
+                   OPEN OUTPUT CHKPT-REC
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1060-READ-LAST-CHECKPOINT - READ FORWARD THROUGH CHKPT-REC,
+      * KEEPING THE RECORD COUNT, REJECT COUNT, AND DOLLAR TOTAL FROM
+      * THE LAST RECORD READ.
+      *****************************************************************
+       1060-READ-LAST-CHECKPOINT.
+           READ CHKPT-REC INTO WS-CHECKPOINT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-CHKPT-EOF-SW
+               NOT AT END
+                   MOVE WS-CK-RECORD-COUNT  TO WS-RESTART-COUNT
+                   MOVE WS-CK-REJECT-COUNT  TO WS-RESTART-REJECTS
+                   MOVE WS-CK-TOTAL-AMOUNT  TO WS-RESTART-AMOUNT
+                   MOVE WS-CK-RAW-AMOUNT    TO WS-RESTART-RAW-AMOUNT
+           END-READ.
+       1060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1070-SEED-TOTALS-FROM-CHECKPOINT - ON A RESTART, PRIME TOTALS
+      * WITH THE COUNTS AND DOLLAR TOTAL AS OF THE LAST CHECKPOINT SO
+      * THE FINAL REPORT FOOTING AND CONTROL-TOTAL RECONCILIATION
+      * COVER THE WHOLE RUN INSTEAD OF JUST THE SEGMENT PROCESSED
+      * AFTER THE RESTART.  ON A FRESH RUN THE RESTART FIELDS ARE
+      * STILL ZERO, SO THIS IS A HARMLESS NO-OP.
+      *****************************************************************
+       1070-SEED-TOTALS-FROM-CHECKPOINT.
+           SUBTRACT WS-RESTART-REJECTS FROM WS-RESTART-COUNT
+               GIVING WS-RESTART-VALID.
+           MOVE 'S' TO WS-TOTALS-FUNCTION.
+           MOVE WS-RESTART-VALID   TO WS-RECORD-COUNT.
+           MOVE WS-RESTART-REJECTS TO WS-REJECT-COUNT.
+           MOVE WS-RESTART-AMOUNT  TO WS-TOTAL-AMOUNT.
+           CALL 'TOTALS' USING WS-TOTALS-FUNCTION WS-TR-AMOUNT
+               WS-RECORD-COUNT WS-REJECT-COUNT WS-TOTAL-AMOUNT.
+       1070-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1100-SKIP-PROCESSED-RECORDS - DISCARD RECORDS ALREADY HANDLED
+      * BY THE RUN THAT ABENDED, SO WE RESUME RIGHT AFTER THE LAST
+      * CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE FILE.
+      *****************************************************************
+       1100-SKIP-PROCESSED-RECORDS.
+           ADD 1 TO WS-SKIP-COUNT.
+           PERFORM 2100-READ-TRANIN THRU 2100-EXIT.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-TRANIN - VALIDATE ONE TRANSACTION, APPLY IT TO THE
+      * MASTER FILE IN MASTER-UPDATE MODE, PROCESS OR REJECT IT,
+      * CHECKPOINT IF DUE, AND READ AHEAD.  A TRANSACTION THAT PASSES
+      * VALIDATE BUT DOES NOT MATCH AN ACCOUNT ON THE MASTER FILE IS
+      * STILL TREATED AS A REJECT (REASON CODE 04) RATHER THAN POSTED.
+      * WS-RAW-TOTAL-AMOUNT PICKS UP EVERY RECORD'S AMOUNT AS IT IS
+      * READ, REJECTS INCLUDED, FOR THE CTLTOTAL RECONCILIATION - THIS
+      * HAPPENS BEFORE VALIDATE IS EVEN CALLED, SINCE IT DOESN'T CARE
+      * WHETHER THE RECORD TURNS OUT TO BE VALID.
+      *****************************************************************
+       2000-PROCESS-TRANIN.
+           ADD 1 TO WS-READ-COUNT.
+           IF WS-TR-AMOUNT NUMERIC
+               ADD WS-TR-AMOUNT TO WS-RAW-TOTAL-AMOUNT
+           END-IF.
+           CALL 'VALIDATE' USING WS-TRAN-RECORD WS-VALID-TRAN-SW
+               WS-REJECT-REASON-CODE.
+           IF VALID-TRANSACTION
+               MOVE 'Y' TO WS-MASTER-UPDATE-SW
+               IF MASTER-UPDATE-MODE
+                   MOVE 'U' TO WS-MASTUPD-FUNCTION
+                   CALL 'MASTUPD' USING WS-MASTUPD-FUNCTION
+                       WS-TR-TRANSACTION-ID WS-TR-RECORD-CODE
+                       WS-TR-ACCOUNT-NUMBER WS-TR-AMOUNT
+                       WS-TR-OPERATOR-ID WS-BATCH-ID
+                       WS-MASTER-UPDATE-SW
+               END-IF
+               IF WS-MASTER-UPDATE-SW = 'N'
+                   MOVE '04' TO WS-REJECT-REASON-CODE
+                   SET INVALID-TRANSACTION TO TRUE
+               END-IF
+           END-IF.
+           IF VALID-TRANSACTION
+               MOVE 'A' TO WS-TOTALS-FUNCTION
+               CALL 'TOTALS' USING WS-TOTALS-FUNCTION WS-TR-AMOUNT
+                   WS-RECORD-COUNT WS-REJECT-COUNT WS-TOTAL-AMOUNT
+               MOVE 'D' TO WS-RPT-FUNCTION
+               CALL 'RPTWRTR' USING WS-RPT-FUNCTION
+                   WS-TR-RECORD-CODE WS-TR-TRANSACTION-ID
+                   WS-TR-ACCOUNT-NUMBER WS-TR-AMOUNT
+                   WS-RECORD-COUNT WS-REJECT-COUNT WS-TOTAL-AMOUNT
+                   WS-RECON-RESULT WS-PROCESSING-DATE
+           ELSE
+               PERFORM 2160-WRITE-REJECT THRU 2160-EXIT
+               MOVE 'R' TO WS-TOTALS-FUNCTION
+               CALL 'TOTALS' USING WS-TOTALS-FUNCTION WS-TR-AMOUNT
+                   WS-RECORD-COUNT WS-REJECT-COUNT WS-TOTAL-AMOUNT
+           END-IF.
+           DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHKPT-QUOTIENT
+               REMAINDER WS-CHKPT-REMAINDER.
+           IF WS-CHKPT-REMAINDER = 0
+               PERFORM 2250-WRITE-CHECKPOINT THRU 2250-EXIT
+           END-IF.
+           PERFORM 2100-READ-TRANIN THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2160-WRITE-REJECT - WRITE THE CURRENT RECORD AND ITS REASON
+      * CODE TO TRANREJ.
+      *****************************************************************
+       2160-WRITE-REJECT.
+           MOVE WS-TRAN-RECORD        TO RJ-TRAN-DATA.
+           MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE.
+           MOVE WS-REJECT-RECORD      TO REJECT-LINE.
+           WRITE REJECT-LINE.
+       2160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2250-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOTTEN,
+      * PLUS THE REJECT COUNT AND DOLLAR TOTAL ACCUMULATED SO FAR, SO
+      * A RESTART CAN PICK THEM BACK UP.  TOTALS IS RE-RETRIEVED HERE
+      * BECAUSE WS-RECORD-COUNT/WS-REJECT-COUNT/WS-TOTAL-AMOUNT ARE
+      * ONLY THE DRIVER'S LOCAL COPY, LAST REFRESHED AT INITIALIZATION
+      * OR THE PRIOR CHECKPOINT - NOT KEPT CURRENT ON EVERY 'A'/'R'
+      * CALL, SINCE TOTALS ITSELF OWNS THE RUNNING COUNTERS.
+      *****************************************************************
+       2250-WRITE-CHECKPOINT.
+           MOVE 'G' TO WS-TOTALS-FUNCTION.
+           CALL 'TOTALS' USING WS-TOTALS-FUNCTION WS-TR-AMOUNT
+               WS-RECORD-COUNT WS-REJECT-COUNT WS-TOTAL-AMOUNT.
+           MOVE WS-READ-COUNT          TO WS-CK-RECORD-COUNT.
+           MOVE WS-TR-TRANSACTION-ID   TO WS-CK-LAST-TRAN-ID.
+           MOVE WS-TR-ACCOUNT-NUMBER   TO WS-CK-LAST-ACCOUNT.
+           MOVE WS-REJECT-COUNT        TO WS-CK-REJECT-COUNT.
+           MOVE WS-TOTAL-AMOUNT        TO WS-CK-TOTAL-AMOUNT.
+           MOVE WS-RAW-TOTAL-AMOUNT    TO WS-CK-RAW-AMOUNT.
+           MOVE WS-CHECKPOINT-RECORD   TO CHKPT-RECORD.
+           WRITE CHKPT-RECORD.
+       2250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-READ-TRANIN - READ THE NEXT TRANIN RECORD.
+      *****************************************************************
+       2100-READ-TRANIN.
+           READ TRANIN INTO WS-TRAN-RECORD
+               AT END
+                   MOVE 'Y' TO WS-TRANIN-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-TERMINATE - RETRIEVE FINAL TOTALS, RECONCILE THEM AGAINST
+      * THE EXTERNAL CONTROL TOTALS, WRITE THE CONTROL FOOTING, CLOSE
+      * FILES, AND END THE RUN.
+      *****************************************************************
+       9000-TERMINATE.
+           MOVE 'G' TO WS-TOTALS-FUNCTION.
+           CALL 'TOTALS' USING WS-TOTALS-FUNCTION WS-TR-AMOUNT
+               WS-RECORD-COUNT WS-REJECT-COUNT WS-TOTAL-AMOUNT.
+           PERFORM 6000-RECONCILE-CONTROL-TOTALS THRU 6000-EXIT.
+           IF MASTER-UPDATE-MODE
+               MOVE 'C' TO WS-MASTUPD-FUNCTION
+               CALL 'MASTUPD' USING WS-MASTUPD-FUNCTION
+                   WS-TR-TRANSACTION-ID WS-TR-RECORD-CODE
+                   WS-TR-ACCOUNT-NUMBER WS-TR-AMOUNT
+                   WS-TR-OPERATOR-ID WS-BATCH-ID
+                   WS-MASTER-UPDATE-SW
+           END-IF.
+           MOVE 'F' TO WS-RPT-FUNCTION.
+           CALL 'RPTWRTR' USING WS-RPT-FUNCTION WS-TR-RECORD-CODE
+               WS-TR-TRANSACTION-ID WS-TR-ACCOUNT-NUMBER WS-TR-AMOUNT
+               WS-RECORD-COUNT WS-REJECT-COUNT WS-TOTAL-AMOUNT
+               WS-RECON-RESULT WS-PROCESSING-DATE.
+           MOVE 'C' TO WS-RPT-FUNCTION.
+           CALL 'RPTWRTR' USING WS-RPT-FUNCTION WS-TR-RECORD-CODE
+               WS-TR-TRANSACTION-ID WS-TR-ACCOUNT-NUMBER WS-TR-AMOUNT
+               WS-RECORD-COUNT WS-REJECT-COUNT WS-TOTAL-AMOUNT
+               WS-RECON-RESULT WS-PROCESSING-DATE.
+           CLOSE TRANIN.
+           CLOSE TRANREJ.
+           CLOSE CHKPT-REC.
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 6000-RECONCILE-CONTROL-TOTALS - COMPARE THE RUN'S FINAL RECORD
+      * COUNT AND DOLLAR TOTAL AGAINST THE EXTERNALLY SUPPLIED CTLTOTAL
+      * FILE, IF ONE WAS PROVIDED FOR THIS RUN.  THE RESULT IS LEFT IN
+      * WS-RECON-RESULT FOR THE REPORT-OUT FOOTING.  CTLTOTAL IS KEYED
+      * TO THE WHOLE BATCH THE SOURCE SYSTEM SENT, SO THIS COMPARES
+      * AGAINST WS-READ-COUNT AND WS-RAW-TOTAL-AMOUNT (EVERY RECORD
+      * READ, REJECTS INCLUDED) RATHER THAN TOTALS' VALID-TRANSACTION-
+      * ONLY FIGURES - OTHERWISE A LEGITIMATELY REJECTED RECORD WOULD
+      * ALWAYS THROW THE RUN OUT OF BALANCE AGAINST A CTLTOTAL THAT
+      * NEVER EXCLUDED IT IN THE FIRST PLACE.
+      *****************************************************************
+       6000-RECONCILE-CONTROL-TOTALS.
+           OPEN INPUT CTLTOTAL.
+           IF WS-CTLTOTAL-FILE-STATUS = '00'
+               SET CTLTOTAL-SUPPLIED TO TRUE
+               READ CTLTOTAL
+                   AT END
+                       SET CTLTOTAL-NOT-SUPPLIED TO TRUE
+               END-READ
+               CLOSE CTLTOTAL
+           ELSE
+               SET CTLTOTAL-NOT-SUPPLIED TO TRUE
+           END-IF.
+           IF CTLTOTAL-SUPPLIED
+               IF CT-CONTROL-COUNT = WS-READ-COUNT
+                   AND CT-CONTROL-AMOUNT = WS-RAW-TOTAL-AMOUNT
+                   MOVE "BALANCED" TO WS-RECON-RESULT
+               ELSE
+                   MOVE "OUT OF BALANCE - SEE CTLTOTAL"
+                       TO WS-RECON-RESULT
+               END-IF
+           ELSE
+               MOVE "NOT PERFORMED - NO CTLTOTAL SUPPLIED"
+                   TO WS-RECON-RESULT
+           END-IF.
+       6000-EXIT.
+           EXIT.
