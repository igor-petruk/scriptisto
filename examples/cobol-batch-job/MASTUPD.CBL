@@ -0,0 +1,219 @@
+      *****************************************************************
+      * IDENTIFICATION DIVISION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MASTUPD.
+       AUTHOR.        SCRIPTISTO SAMPLE SHOP.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *   08/09/2026  ORIGINAL VERSION.  OWNS THE VSAM MASTER FILE AND
+      *               APPLIES A VALIDATED TRANSACTION TO IT WHEN THE
+      *               DRIVER IS RUNNING IN MASTER-UPDATE MODE INSTEAD
+      *               OF PLAIN PASS-THROUGH.  WRITES A BEFORE/AFTER
+      *               IMAGE OF EVERY UPDATE TO AUDITLOG.
+      *   08/09/2026  ADDED A TIMESTAMP AND THE OPERATOR/BATCH ID TO
+      *               EVERY AUDITLOG RECORD SO AUDITORS CAN TELL WHEN
+      *               A CHANGE WAS MADE AND UNDER WHICH RUN, NOT JUST
+      *               WHAT CHANGED.
+      *   08/09/2026  AUDITLOG IS NOW OPENED FOR EXTEND WHEN IT ALREADY
+      *               EXISTS INSTEAD OF BEING OPENED FOR OUTPUT
+      *               UNCONDITIONALLY - A RESTARTED RUN WAS WIPING OUT
+      *               THE AUDIT TRAIL FROM THE RUN THAT ABENDED.
+      *   08/09/2026  THE MASTER-FILE OPEN IS NOW CHECKED FOR SUCCESS
+      *               LIKE EVERY OTHER FILE IN THIS JOB.  WHEN IT FAILS
+      *               TO OPEN, EVERY TRANSACTION IS TREATED AS AN
+      *               UNMATCHED ACCOUNT (LK-UPDATE-SW = 'N') INSTEAD OF
+      *               READING/REWRITING A FILE THAT NEVER OPENED.
+      *
+      * PURPOSE.  LK-MASTUPD-FUNCTION SELECTS THE OPERATION:
+      *   'O' - OPEN MASTER-FILE AND AUDITLOG
+      *   'U' - APPLY ONE TRANSACTION TO THE MATCHING MASTER RECORD
+      *         AND WRITE ITS BEFORE/AFTER IMAGE TO AUDITLOG
+      *   'C' - CLOSE MASTER-FILE AND AUDITLOG
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************************************************************
+      * MASTER-FILE - VSAM KSDS KEYED BY ACCOUNT NUMBER, HOLDING EACH
+      * ACCOUNT'S RUNNING BALANCE.
+      *****************************************************************
+           SELECT MASTER-FILE
+               ASSIGN TO MASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MA-ACCOUNT-NUMBER
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT AUDITLOG
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * MASTER-FILE - ONE RECORD PER ACCOUNT.
+      *****************************************************************
+       FD  MASTER-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  MASTER-RECORD.
+           05  MA-ACCOUNT-NUMBER        PIC 9(09).
+           05  MA-BALANCE               PIC S9(09)V99.
+
+      *****************************************************************
+      * AUDITLOG - BEFORE/AFTER IMAGE OF EVERY MASTER-FILE UPDATE.
+      *****************************************************************
+       FD  AUDITLOG
+           RECORDING MODE IS F
+           RECORD CONTAINS 66 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05  AU-ACCOUNT-NUMBER        PIC 9(09).
+           05  AU-TRANSACTION-ID        PIC X(10).
+           05  AU-OLD-BALANCE           PIC S9(09)V99.
+           05  AU-NEW-BALANCE           PIC S9(09)V99.
+           05  AU-TIMESTAMP.
+               10  AU-TIMESTAMP-DATE    PIC 9(06).
+               10  AU-TIMESTAMP-TIME    PIC 9(08).
+           05  AU-OPERATOR-ID           PIC X(05).
+           05  AU-BATCH-ID              PIC X(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-MASTER-FILE-STATUS    PIC X(02) VALUE '00'.
+           05  WS-AUDITLOG-FILE-STATUS  PIC X(02) VALUE '00'.
+
+       01  WS-OLD-BALANCE               PIC S9(09)V99 VALUE 0.
+
+      *****************************************************************
+      * WS-MASTER-OPEN-SW - WHETHER MASTER-FILE OPENED SUCCESSFULLY.
+      * WHEN IT DID NOT, 2000-APPLY-TRANSACTION TREATS EVERY
+      * TRANSACTION AS AN UNMATCHED ACCOUNT RATHER THAN READING OR
+      * REWRITING A FILE THAT ISN'T OPEN.
+      *****************************************************************
+       01  WS-MASTER-OPEN-SW            PIC X(01) VALUE 'Y'.
+           88  MASTER-FILE-OPEN                 VALUE 'Y'.
+           88  MASTER-FILE-NOT-OPEN             VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-MASTUPD-FUNCTION          PIC X(01).
+       01  LK-TRANSACTION-ID            PIC X(10).
+       01  LK-RECORD-CODE                PIC X(02).
+       01  LK-ACCOUNT-NUMBER            PIC 9(09).
+       01  LK-AMOUNT                    PIC S9(09)V99.
+       01  LK-OPERATOR-ID               PIC X(05).
+       01  LK-BATCH-ID                  PIC X(06).
+       01  LK-UPDATE-SW                 PIC X(01).
+
+       PROCEDURE DIVISION USING LK-MASTUPD-FUNCTION LK-TRANSACTION-ID
+                                LK-RECORD-CODE LK-ACCOUNT-NUMBER
+                                LK-AMOUNT LK-OPERATOR-ID LK-BATCH-ID
+                                LK-UPDATE-SW.
+      *****************************************************************
+      * 0000-MAINLINE.
+      *****************************************************************
+       0000-MAINLINE.
+           EVALUATE LK-MASTUPD-FUNCTION
+               WHEN 'O'
+                   PERFORM 1000-OPEN-MASTER-FILES THRU 1000-EXIT
+               WHEN 'U'
+                   PERFORM 2000-APPLY-TRANSACTION THRU 2000-EXIT
+               WHEN 'C'
+                   PERFORM 3000-CLOSE-MASTER-FILES THRU 3000-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-OPEN-MASTER-FILES - OPEN MASTER-FILE FOR UPDATE.  AUDITLOG
+      * IS APPENDED TO RATHER THAN OVERWRITTEN WHEN IT ALREADY EXISTS,
+      * SO A RESTARTED RUN DOES NOT ERASE THE AUDIT TRAIL LEFT BY THE
+      * RUN THAT ABENDED.  IF MASTER-FILE FAILS TO OPEN, THE RUN IS NOT
+      * ABENDED HERE - WS-MASTER-OPEN-SW IS LEFT SET SO EVERY
+      * TRANSACTION FALLS THROUGH 2000-APPLY-TRANSACTION AS AN
+      * UNMATCHED ACCOUNT, AND THE CALLER'S OWN REJECT HANDLING TAKES
+      * IT FROM THERE.
+      *****************************************************************
+       1000-OPEN-MASTER-FILES.
+           OPEN I-O MASTER-FILE.
+           IF WS-MASTER-FILE-STATUS NOT = '00'
+               MOVE 'N' TO WS-MASTER-OPEN-SW
+               DISPLAY "MASTUPD: MASTER-FILE OPEN FAILED, STATUS "
+                   WS-MASTER-FILE-STATUS
+                   " - ALL TRANSACTIONS WILL REJECT AS UNMATCHED"
+           END-IF.
+           OPEN INPUT AUDITLOG.
+           IF WS-AUDITLOG-FILE-STATUS = '00'
+               CLOSE AUDITLOG
+               OPEN EXTEND AUDITLOG
+           ELSE
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-APPLY-TRANSACTION - READ THE MASTER RECORD KEYED BY
+      * LK-ACCOUNT-NUMBER, APPLY THE TRANSACTION AMOUNT TO ITS BALANCE
+      * BASED ON THE RECORD CODE, REWRITE THE MASTER RECORD, AND WRITE
+      * THE BEFORE/AFTER IMAGE TO AUDITLOG.  LK-UPDATE-SW COMES BACK
+      * 'N' WHEN THE ACCOUNT IS NOT ON THE MASTER FILE, OR WHEN
+      * MASTER-FILE NEVER OPENED FOR THIS RUN, SO THE CALLER CAN TREAT
+      * IT LIKE ANY OTHER UNMATCHED TRANSACTION EITHER WAY.
+      *****************************************************************
+       2000-APPLY-TRANSACTION.
+           MOVE 'Y' TO LK-UPDATE-SW.
+           IF MASTER-FILE-NOT-OPEN
+               MOVE 'N' TO LK-UPDATE-SW
+           ELSE
+               MOVE LK-ACCOUNT-NUMBER TO MA-ACCOUNT-NUMBER
+               READ MASTER-FILE
+                   INVALID KEY
+                       MOVE 'N' TO LK-UPDATE-SW
+               END-READ
+           END-IF.
+           IF LK-UPDATE-SW = 'Y'
+               MOVE MA-BALANCE TO WS-OLD-BALANCE
+               EVALUATE LK-RECORD-CODE
+                   WHEN '02'
+                       SUBTRACT LK-AMOUNT FROM MA-BALANCE
+                   WHEN OTHER
+                       ADD LK-AMOUNT TO MA-BALANCE
+               END-EVALUATE
+               REWRITE MASTER-RECORD
+               PERFORM 2100-WRITE-AUDIT-RECORD THRU 2100-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-WRITE-AUDIT-RECORD - WRITE ONE BEFORE/AFTER IMAGE, STAMPED
+      * WITH THE CURRENT DATE/TIME AND THE OPERATOR AND BATCH THE
+      * TRANSACTION CAME IN UNDER, FOR THE AUDITORS.
+      *****************************************************************
+       2100-WRITE-AUDIT-RECORD.
+           MOVE LK-ACCOUNT-NUMBER   TO AU-ACCOUNT-NUMBER.
+           MOVE LK-TRANSACTION-ID   TO AU-TRANSACTION-ID.
+           MOVE WS-OLD-BALANCE      TO AU-OLD-BALANCE.
+           MOVE MA-BALANCE          TO AU-NEW-BALANCE.
+           ACCEPT AU-TIMESTAMP-DATE FROM DATE.
+           ACCEPT AU-TIMESTAMP-TIME FROM TIME.
+           MOVE LK-OPERATOR-ID      TO AU-OPERATOR-ID.
+           MOVE LK-BATCH-ID         TO AU-BATCH-ID.
+           WRITE AUDIT-RECORD.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-CLOSE-MASTER-FILES - CLOSE MASTER-FILE AND AUDITLOG.
+      *****************************************************************
+       3000-CLOSE-MASTER-FILES.
+           CLOSE MASTER-FILE.
+           CLOSE AUDITLOG.
+       3000-EXIT.
+           EXIT.
