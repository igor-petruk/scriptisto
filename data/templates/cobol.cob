@@ -4,9 +4,28 @@
       * build_cmd: cobc -x -o script ./cobol.cob
       * replace_shebang_with: '      * '
       * scriptisto-end
+      *****************************************************************
+      * IDENTIFICATION DIVISION.
+      *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. hello.
+       PROGRAM-ID.    HELLO.
+       AUTHOR.        SCRIPTISTO SAMPLE SHOP.
+       DATE-WRITTEN.  01/01/2019.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *   01/01/2019  INITIAL VERSION - DISPLAYS GREETING ONLY.
+      *   08/09/2026  KEPT THIS TEMPLATE A SINGLE, STANDALONE SCRIPT SO
+      *               IT STILL BUILDS RIGHT AFTER SCRIPTISTO NEW COPIES
+      *               OUT JUST THIS ONE FILE.  THE FULLER DAILY
+      *               TRANSACTION BATCH JOB THAT GREW OUT OF THIS HELLO
+      *               WORLD - VALIDATION, CHECKPOINT/RESTART, CONTROL
+      *               TOTALS, A VSAM MASTER-UPDATE MODE, AN AUDIT
+      *               JOURNAL, AND THE JCL TO RUN IT ALL - OUTGREW WHAT
+      *               A ONE-FILE SCRIPT CAN BUILD AND NOW LIVES AS ITS
+      *               OWN MULTI-MEMBER PROGRAM UNDER
+      *               examples/cobol-batch-job.
+      *****************************************************************
        PROCEDURE DIVISION.
-       DISPLAY "Hello, COBOL!".
-       STOP RUN.
-
+           DISPLAY "Hello, COBOL!".
+           STOP RUN.
